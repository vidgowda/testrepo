@@ -0,0 +1,71 @@
+//PGM1JOB  JOB (ACCTNO),'PGM1 AMOUNT CONVERT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*  PGM1 BATCH JOB STREAM
+//*  -------------------------------------------------------------
+//*  STEP010  ALLOCATES THE CHECKPOINT/CONTROL FILE IF IT IS NOT
+//*           ALREADY CATALOGED (DISP=MOD ON A NONEXISTENT DATASET
+//*           ALLOCATES IT FRESH; ON AN EXISTING ONE IT IS A NO-OP)
+//*           SO THIS STEP IS SAFE TO RUN EVERY SUBMISSION. PGM1
+//*           ITSELF RE-INITIALIZES THE CONTROL RECORD THE FIRST
+//*           TIME IT OPENS IT.
+//*           THE PRIOREXT VSAM KSDS PGM1 USES TO CARRY THE
+//*           WS-TEST-VAR NEW/CHANGED/UNCHANGED FLAG ACROSS RUNS IS
+//*           NOT ALLOCATED HERE - IT CARRIES STATE FROM RUN TO RUN
+//*           AND MUST ONLY BE DEFINED ONCE, SO ITS IDCAMS DEFINE
+//*           LIVES IN PGM1SETUP.JCL, RUN BY HAND BEFORE THIS JOB IS
+//*           EVER SCHEDULED, NOT IN THIS RECURRING STREAM.
+//*  STEP020  RUNS PGM1 AGAINST THE CURRENT TRANSACTION EXTRACT.
+//*           PGM1 CHECKPOINTS ITS PROGRESS INTO CKPTFILE AFTER
+//*           EVERY RECORD, NOT ON AN INTERVAL, SINCE AUDITOUT/
+//*           EXTROUT/REJOUT/PRIOREXT ARE ALSO WRITTEN PER RECORD -
+//*           ANY WIDER INTERVAL WOULD LET A RESTART RE-PROCESS (AND
+//*           RE-WRITE) RECORDS ALREADY DURABLY WRITTEN BEFORE AN
+//*           ABEND. IF THIS STEP ABENDS MID-RUN,
+//*           RESUBMIT WITH "RESTART=STEP020" ON THE JOB CARD (OR
+//*           THE EQUIVALENT OPERATOR RESTART COMMAND) - PGM1 READS
+//*           CKPTFILE ON STARTUP, SEES CKPT-STATUS='R' (RUN IN
+//*           PROGRESS, NOT COMPLETE), AND SKIPS THE RECORDS IT HAD
+//*           ALREADY CONVERTED BEFORE RESUMING, SO THE OVERNIGHT
+//*           WINDOW DOES NOT PAY FOR A FULL RERUN FROM RECORD ONE.
+//*           REJOUT/OVFLOUT/SUMRPT/EXTROUT/AUDITOUT ALL USE
+//*           DISP=(MOD,CATLG,CATLG) SO BOTH A RESTART AND AN
+//*           ORDINARY NEXT-NIGHT RERUN CAN ALLOCATE THEM WITHOUT A
+//*           DUPLICATE-NAME FAILURE; PGM1 ITSELF DECIDES WHETHER TO
+//*           OPEN EACH ONE FOR OUTPUT (FRESH) OR EXTEND (RESTART).
+//*  -------------------------------------------------------------
+//*
+//STEP010  EXEC PGM=IEFBR14
+//CKPTFILE DD   DSN=PROD.PGM1.CKPTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=39,BLKSIZE=0)
+//*
+//STEP020  EXEC PGM=PGM1
+//STEPLIB  DD   DSN=PROD.PGM1.LOADLIB,DISP=SHR
+//TRANSIN  DD   DSN=PROD.PGM1.TRANSIN,DISP=SHR
+//REJOUT   DD   DSN=PROD.PGM1.REJOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=49,BLKSIZE=0)
+//OVFLOUT  DD   DSN=PROD.PGM1.OVFLOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=71,BLKSIZE=0)
+//CKPTFILE DD   DSN=PROD.PGM1.CKPTFILE,DISP=SHR
+//SUMRPT   DD   DSN=PROD.PGM1.SUMRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EXTROUT  DD   DSN=PROD.PGM1.EXTROUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=46,BLKSIZE=0)
+//AUDITOUT DD   DSN=PROD.PGM1.AUDITOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=72,BLKSIZE=0)
+//PRIOREXT DD   DSN=PROD.PGM1.PRIOREXT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
