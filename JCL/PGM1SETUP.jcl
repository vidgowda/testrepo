@@ -0,0 +1,25 @@
+//PGM1SETP JOB (ACCTNO),'PGM1 ONE-TIME SETUP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*  PGM1 ONE-TIME STORAGE SETUP - RUN ONCE BY HAND BEFORE PGM1JOB IS
+//*  EVER SCHEDULED, NOT PART OF THE RECURRING NIGHTLY JOB STREAM.
+//*  -------------------------------------------------------------
+//*  DEFINEs THE PRIOREXT VSAM KSDS PGM1 USES TO CARRY THE WS-TEST-VAR
+//*  NEW/CHANGED/UNCHANGED FLAG ACROSS RUNS (SEE PGM1JOB FOR THE
+//*  RECURRING JOB STREAM). UNLIKE CKPTFILE, PRIOREXT HOLDS STATE
+//*  EARLIER RUNS BUILT UP AND MUST NOT BE RE-DEFINED EVERY NIGHT, SO
+//*  THIS STEP LIVES IN ITS OWN ONE-TIME JOB RATHER THAN BEHIND A
+//*  COND= TEST IN THE RECURRING STREAM - COND= CAN ONLY COMPARE A
+//*  PRIOR STEP'S RETURN CODE, IT CANNOT TEST WHETHER A CLUSTER IS
+//*  ALREADY CATALOGED, SO IT CANNOT EXPRESS "DEFINE ONLY IF MISSING".
+//*  -------------------------------------------------------------
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.PGM1.PRIOREXT) -
+         INDEXED                          -
+         RECORDSIZE(20 20)                -
+         KEYS(9 0)                        -
+         RECORDS(10000 5000))
+/*
