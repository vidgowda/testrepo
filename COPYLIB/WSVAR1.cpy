@@ -0,0 +1,22 @@
+      ***************************************************************** 00000010
+      *  WSVAR1 - SHARED ALPHA/NUMERIC FIELD INTERPRETATIONS          * 00000020
+      *  Common REDEFINES group for a 9-BYTE field that arrives as an * 00000030
+      *  alphanumeric string but is interpreted downstream as display * 00000040
+      *  numeric or signed display numeric, plus a packed-decimal     * 00000050
+      *  field carrying the same value.                               * 00000060
+      *  COPY this into WORKING-STORAGE. Callers MUST validate        * 00000070
+      *  WS-VAR-1 IS NUMERIC before trusting WS-VAR-R/WS-VAR-1-SGN -  * 00000080
+      *  this copybook only supplies the layout, not the edit check.  * 00000090
+      *  WS-VAR-1-PKD IS NOT A REDEFINES: DISPLAY-NUMERIC AND          * 00000100
+      *  PACKED-DECIMAL DO NOT SHARE A BYTE LAYOUT, SO REDEFINING ONE  * 00000110
+      *  OVER THE OTHER REINTERPRETS RAW BYTES INSTEAD OF CONVERTING   * 00000120
+      *  THE VALUE. CALLERS MUST POPULATE IT WITH AN EXPLICIT          * 00000130
+      *  MOVE WS-VAR-R TO WS-VAR-1-PKD (A COBOL MOVE PERFORMS THE      * 00000140
+      *  ZONED-TO-PACKED CONVERSION CORRECTLY) AFTER VALIDATING        * 00000150
+      *  WS-VAR-1 IS NUMERIC.                                          * 00000160
+      ***************************************************************** 00000170
+       01  WS-VAR-1                       PIC X(9).                     00000180
+       01  WS-VAR-R    REDEFINES WS-VAR-1 PIC 9(9).                     00000190
+       01  WS-VAR-1-SGN REDEFINES WS-VAR-1                              00000200
+                                           PIC S9(9).                   00000210
+       01  WS-VAR-1-PKD                   PIC S9(9) COMP-3.             00000220
