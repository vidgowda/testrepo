@@ -1,70 +1,587 @@
-       IDENTIFICATION DIVISION.                                         00010000
-       PROGRAM-ID. PGM1.                                                00020000
-       AUTHOR. VIDYAR.                                                  00030000
-       DATE-WRITTEN. 11/04/2024.                                        00040000
-       DATE-COMPILED. 11/04/2024.                                       00050000
-       ENVIRONMENT DIVISION.                                            00060000
-       DATA DIVISION.                                                   00070000
-       WORKING-STORAGE SECTION.                                         00080000
-       01 WS-VAR-1 PIC X(9).                                            00090004
-       01 WS-VAR-R REDEFINES WS-VAR-1 PIC 9(9).                         00091027
-       01 WS-VAR-2 PIC 9(9).                                            00100020
-       01 WS-VAR-4 PIC 9(9).                                            00100227
-       01 WS-VAR-3 PIC 9 VALUE 9.                                       00101017
-CHGTAG 01 WS-TEST-VAR PIC X VALUE 'T'.
-       PROCEDURE DIVISION.                                              00110000
-       0000-MAIN-PARA.                                                  00120000
-            MOVE '123456789' TO WS-VAR-1                                00130005
-            DISPLAY 'WS-VAR-1:' WS-VAR-1                                00140006
-            DISPLAY 'WS-VAR-R:' WS-VAR-R                                00141027
-            MOVE WS-VAR-1 TO WS-VAR-2                                   00150007
-            DISPLAY 'WS-VAR-2:' WS-VAR-2                                00160001
-            MOVE 12345    TO WS-VAR-2                                   00161008
-            DISPLAY 'WS-VAR-2:' WS-VAR-2                                00162008
-            DISPLAY 'WS-VAR-2 AFTER R:' WS-VAR-2                        00162227
-            MOVE '12345'  TO WS-VAR-1                                   00163009
-            DISPLAY 'WS-VAR-1:' WS-VAR-1                                00164010
-            DISPLAY 'WS-VAR-R:' WS-VAR-R                                00164127
-            MOVE WS-VAR-R TO WS-VAR-2                                   00165028
-            DISPLAY 'WS-VAR-2:' WS-VAR-2                                00166012
-            DISPLAY 'WS-VAR-2(1):' WS-VAR-2(1:1)                        00166123
-            DISPLAY 'WS-VAR-2(2):' WS-VAR-2(2:1)                        00166223
-            DISPLAY 'WS-VAR-2(3):' WS-VAR-2(3:1)                        00166323
-            DISPLAY 'WS-VAR-2(4):' WS-VAR-2(4:1)                        00166423
-            DISPLAY 'WS-VAR-2(5):' WS-VAR-2(5:1)                        00166523
-            DISPLAY 'WS-VAR-2(6):' WS-VAR-2(6:1)                        00166623
-            DISPLAY 'WS-VAR-2(7):' WS-VAR-2(7:1)                        00166725
-            DISPLAY 'WS-VAR-2(8):' WS-VAR-2(8:1)                        00166825
-            DISPLAY 'WS-VAR-2(9):' WS-VAR-2(9:1)                        00166925
-            IF WS-VAR-2(6:1) IS NOT ZERO                                00167026
-              DISPLAY 'WS-VAR-2(6:1) IS NOT ZERO '                      00167126
-            END-IF                                                      00167224
-            IF WS-VAR-2(7:1) IS NOT ZERO                                00167326
-              DISPLAY 'WS-VAR-2(7:1) IS NOT ZERO '                      00167426
-            END-IF                                                      00167524
-            IF WS-VAR-2(8:1) IS NOT ZERO                                00167626
-              DISPLAY 'WS-VAR-2(8:1) IS NOT ZERO '                      00167726
-            END-IF                                                      00167824
-            IF WS-VAR-2(9:1) IS NOT ZERO                                00167926
-              DISPLAY 'WS-VAR-2(9:1) IS NOT ZERO '                      00168026
-            END-IF                                                      00168124
-            DIVIDE WS-VAR-2 BY 2 GIVING WS-VAR-4                        00168324
-            DISPLAY 'WS-VAR-4:' WS-VAR-4                                00168424
-            MOVE WS-VAR-2 TO WS-VAR-1                                   00168524
-            DISPLAY 'WS-VAR-1 AFTER MOVE FROM VAR2:' WS-VAR-1           00168624
-            MOVE ZEROES  TO WS-VAR-2                                    00168724
-            DISPLAY 'WS-VAR-2:' WS-VAR-2                                00168824
-            COMPUTE WS-VAR-2 = FUNCTION NUMVAL-C(WS-VAR-1)              00168930
-      *     MOVE WS-VAR-1 TO WS-VAR-2                                   00169029
-            DISPLAY 'WS-VAR-2:' WS-VAR-2                                00169129
-            ADD 123456 TO WS-VAR-2                                      00169229
-            DISPLAY 'WS-VAR-2 AFTER ADD:' WS-VAR-2                      00169324
-            ADD 3 TO WS-VAR-3                                           00169424
-            DISPLAY 'WS-VAR-3:' WS-VAR-3                                00169524
-            MOVE ZERO TO WS-VAR-3                                       00169624
-            DISPLAY 'WS-VAR-3:' WS-VAR-3                                00169724
-            ADD 10 TO WS-VAR-3                                          00169824
-            ON SIZE ERROR DISPLAY 'SIZE OVERFLOW' WS-VAR-3              00169924
-            NOT ON SIZE ERROR DISPLAY 'ALL OK' WS-VAR-3.                00170024
-            STOP RUN.                                                   00180000
-
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. PGM1.                                                00000020
+       AUTHOR. VIDYAR.                                                  00000030
+       DATE-WRITTEN. 11/04/2024.                                        00000040
+       DATE-COMPILED. 11/04/2024.                                       00000050
+       ENVIRONMENT DIVISION.                                            00000060
+       INPUT-OUTPUT SECTION.                                            00000070
+       FILE-CONTROL.                                                    00000080
+           SELECT TRANS-FILE ASSIGN TO TRANSIN                          00000090
+               ORGANIZATION IS SEQUENTIAL                               00000100
+               ACCESS MODE IS SEQUENTIAL                                00000110
+               FILE STATUS IS WS-TRANS-STATUS.                          00000120
+           SELECT REJECT-FILE ASSIGN TO REJOUT                          00000130
+               ORGANIZATION IS SEQUENTIAL                               00000140
+               ACCESS MODE IS SEQUENTIAL                                00000150
+               FILE STATUS IS WS-REJECT-STATUS.                         00000160
+           SELECT OVERFLOW-FILE ASSIGN TO OVFLOUT                       00000170
+               ORGANIZATION IS SEQUENTIAL                               00000180
+               ACCESS MODE IS SEQUENTIAL                                00000190
+               FILE STATUS IS WS-OVFLOW-STATUS.                         00000200
+           SELECT CKPT-FILE ASSIGN TO CKPTFILE                          00000210
+               ORGANIZATION IS SEQUENTIAL                               00000220
+               ACCESS MODE IS SEQUENTIAL                                00000230
+               FILE STATUS IS WS-CKPT-STATUS.                           00000240
+           SELECT SUMMARY-FILE ASSIGN TO SUMRPT                         00000250
+               ORGANIZATION IS SEQUENTIAL                               00000260
+               ACCESS MODE IS SEQUENTIAL                                00000270
+               FILE STATUS IS WS-SUMMARY-STATUS.                        00000280
+           SELECT EXTRACT-FILE ASSIGN TO EXTROUT                        00000290
+               ORGANIZATION IS SEQUENTIAL                               00000300
+               ACCESS MODE IS SEQUENTIAL                                00000310
+               FILE STATUS IS WS-EXTRACT-STATUS.                        00000320
+           SELECT AUDIT-FILE ASSIGN TO AUDITOUT                         00000330
+               ORGANIZATION IS SEQUENTIAL                               00000340
+               ACCESS MODE IS SEQUENTIAL                                00000350
+               FILE STATUS IS WS-AUDIT-STATUS.                          00000360
+           SELECT PRIOR-FILE ASSIGN TO PRIOREXT                         00000370
+               ORGANIZATION IS INDEXED                                  00000380
+               ACCESS MODE IS RANDOM                                    00000390
+               RECORD KEY IS PRIOR-SEQ-NO                               00000400
+               FILE STATUS IS WS-PRIOR-STATUS.                          00000410
+       DATA DIVISION.                                                   00000420
+       FILE SECTION.                                                    00000430
+       FD  TRANS-FILE                                                   00000440
+           RECORDING MODE IS F.                                         00000450
+      *    INPUT TRANSACTION: ONE CURRENCY-FORMATTED AMOUNT PER RECORD  00000460
+       01  TR-RECORD.                                                   00000470
+           05  TR-AMOUNT-STR           PIC X(15).                       00000480
+       FD  REJECT-FILE                                                  00000490
+           RECORDING MODE IS F.                                         00000500
+      *    AMOUNTS FUNCTION NUMVAL-C COULD NOT PARSE                    00000510
+       01  REJ-RECORD.                                                  00000520
+           05  REJ-ORIGINAL-STRING     PIC X(15).                       00000530
+           05  REJ-REASON-CODE         PIC X(4).                        00000540
+           05  REJ-REASON-TEXT         PIC X(30).                       00000550
+       FD  OVERFLOW-FILE                                                00000560
+           RECORDING MODE IS F.                                         00000570
+      *    ARITHMETIC SIZE-ERROR EXCEPTIONS, FOR OPERATIONS REVIEW      00000580
+       01  OVF-RECORD.                                                  00000590
+           05  OVF-TIMESTAMP           PIC X(21).                       00000600
+           05  OVF-FIELD-NAME          PIC X(10).                       00000610
+           05  OVF-ATTEMPTED-VALUE     PIC X(10).                       00000620
+           05  OVF-CONTEXT             PIC X(30).                       00000630
+       FD  CKPT-FILE                                                    00000640
+           RECORDING MODE IS F.                                         00000650
+      *    SINGLE-RECORD RESTART/CHECKPOINT CONTROL FILE FOR THIS JOB.  00000660
+      *    CKPT-STATUS: 'N'=NEVER RUN 'R'=RUN IN PROGRESS 'C'=COMPLETE  00000670
+      *    THE THREE RUNNING COUNTERS BELOW ARE CARRIED ALONGSIDE       00000680
+      *    CKPT-LAST-COUNT SO A CHECKPOINT RESTART RESUMES SUMRPT'S     00000690
+      *    CONTROL TOTALS FROM WHERE THE ABENDED RUN LEFT OFF, NOT      00000700
+      *    FROM ZERO. REWRITTEN AFTER EVERY RECORD (NOT BATCHED) SO A   00000710
+      *    MID-RUN ABEND NEVER LEAVES A GAP BETWEEN WHAT CKPT-FILE      00000720
+      *    REMEMBERS AND WHAT WAS ALREADY WRITTEN TO THE OTHER FILES.   00000730
+       01  CKPT-RECORD.                                                 00000740
+           05  CKPT-LAST-COUNT         PIC 9(9).                        00000750
+           05  CKPT-STATUS             PIC X(1).                        00000760
+           05  CKPT-RECORDS-GOOD       PIC 9(9).                        00000770
+           05  CKPT-RECORDS-REJECTED   PIC 9(9).                        00000780
+           05  CKPT-AMOUNT-TOTAL       PIC S9(9)V99.                    00000790
+       FD  SUMMARY-FILE                                                 00000800
+           RECORDING MODE IS F.                                         00000810
+      *    END-OF-JOB CONTROL TOTALS FOR RECONCILING THIS RUN AGAINST   00000820
+      *    THE SOURCE TRANSACTION FILE, ONE LINE OF REPORT PER RECORD.  00000830
+       01  SUM-RECORD                  PIC X(80).                       00000840
+       FD  EXTRACT-FILE                                                 00000850
+           RECORDING MODE IS F.                                         00000860
+      *    FIXED-WIDTH FEED FOR THE GL PROGRAM: ONE ROW PER CONVERTED   00000870
+      *    TRANSACTION, CARRYING THE NUMVAL-C AMOUNT AND ITS DIVIDE     00000880
+      *    BY 2 SPLIT SO GL DOES NOT HAVE TO RE-DERIVE THEM.            00000890
+       01  EXT-RECORD.                                                  00000900
+           05  EXT-AMOUNT               PIC S9(9)V99.                   00000910
+           05  EXT-AMOUNT-SIDE-1        PIC S9(9)V99.                   00000920
+           05  EXT-AMOUNT-SIDE-2        PIC S9(9)V99.                   00000930
+           05  EXT-RUN-DATE             PIC X(8).                       00000940
+           05  EXT-CHANGE-FLAG          PIC X(1).                       00000950
+           05  FILLER                   PIC X(4).                       00000960
+       FD  AUDIT-FILE                                                   00000970
+           RECORDING MODE IS F.                                         00000980
+      *    PERSISTENT RECORD OF EACH FIELD TRANSFORMATION IN THIS       00000990
+      *    PROGRAM, REPLACING THE OLD DISPLAY-ONLY DIAGNOSTICS SO       00001000
+      *    AUDIT CAN SEE HOW A CONVERTED VALUE WAS DERIVED WITHOUT      00001010
+      *    DIGGING UP AN OLD SYSOUT.                                    00001020
+       01  AUD-RECORD.                                                  00001030
+           05  AUD-TIMESTAMP            PIC X(21).                      00001040
+           05  AUD-FIELD-NAME           PIC X(10).                      00001050
+           05  AUD-OPERATION            PIC X(10).                      00001060
+           05  AUD-BEFORE-VALUE         PIC X(15).                      00001070
+           05  AUD-AFTER-VALUE          PIC X(15).                      00001080
+           05  AUD-CHANGE-FLAG          PIC X(1).                       00001090
+       FD  PRIOR-FILE                                                   00001100
+           RECORDING MODE IS F.                                         00001110
+      *    LAST RUN'S CONVERTED AMOUNT PER TRANSACTION SEQUENCE NUMBER, 00001120
+      *    USED TO DRIVE THE WS-TEST-VAR NEW/CHANGED/UNCHANGED FLAG ON  00001130
+      *    THIS RUN AND REWRITTEN WITH THIS RUN'S VALUES FOR THE NEXT   00001140
+      *    RUN TO COMPARE AGAINST.                                      00001150
+       01  PRIOR-RECORD.                                                00001160
+           05  PRIOR-SEQ-NO             PIC 9(9).                       00001170
+           05  PRIOR-AMOUNT             PIC S9(9)V99.                   00001180
+       WORKING-STORAGE SECTION.                                         00001190
+       01  WS-TRANS-STATUS PIC XX.                                      00001200
+       01  WS-REJECT-STATUS PIC XX.                                     00001210
+       01  WS-OVFLOW-STATUS PIC XX.                                     00001220
+       01  WS-CKPT-STATUS PIC XX.                                       00001230
+       01  WS-SUMMARY-STATUS PIC XX.                                    00001240
+       01  WS-EXTRACT-STATUS PIC XX.                                    00001250
+       01  WS-AUDIT-STATUS PIC XX.                                      00001260
+       01  WS-PRIOR-STATUS PIC XX.                                      00001270
+       01  WS-FILE-CHECK-STATUS PIC XX.                                 00001280
+       01  WS-FILE-CHECK-NAME PIC X(20).                                00001290
+       01  WS-CURRENT-SEQ-NO PIC 9(9) VALUE ZERO.                       00001300
+       01  WS-TIMESTAMP PIC X(21).                                      00001310
+       01  WS-EOF-TRANS-SW PIC X VALUE 'N'.                             00001320
+           88  WS-EOF-TRANS VALUE 'Y'.                                  00001330
+       01  WS-RESTART-SW PIC X VALUE 'N'.                               00001340
+           88  WS-RESTART-RUN VALUE 'Y'.                                00001350
+       01  WS-FIRST-RUN-SW PIC X VALUE 'N'.                             00001360
+           88  WS-FIRST-EVER-RUN VALUE 'Y'.                             00001370
+       01  WS-CKPT-COUNT PIC 9(9) VALUE ZERO.                           00001380
+       01  WS-RECORDS-READ PIC 9(9) VALUE ZERO.                         00001390
+       01  WS-RECORDS-GOOD PIC 9(9) VALUE ZERO.                         00001400
+       01  WS-RECORDS-REJECTED PIC 9(9) VALUE ZERO.                     00001410
+       01  WS-AMOUNT-RUNNING-TOTAL PIC S9(9)V99 VALUE ZERO.             00001420
+       01  WS-SUMMARY-LINE.                                             00001430
+           05  WS-SUM-LABEL             PIC X(30).                      00001440
+           05  WS-SUM-VALUE             PIC Z(10)9.                     00001450
+           05  FILLER                   PIC X(39).                      00001460
+       01  WS-SUMMARY-LINE-AMT REDEFINES WS-SUMMARY-LINE.               00001470
+           05  FILLER                   PIC X(30).                      00001480
+           05  WS-SUM-VALUE-AMT         PIC -Z(7)9.99.                  00001490
+           05  FILLER                   PIC X(38).                      00001500
+           COPY WSVAR1.                                                 00001510
+       01 WS-VAR-2 PIC S9(9)V99.                                        00001520
+       01 WS-VAR-2-INT PIC 9(9).                                        00001530
+       01 WS-AUD-AMOUNT-EDIT PIC -9(9).99.                              00001540
+       01 WS-VAR-4 PIC S9(9)V99.                                        00001550
+       01 WS-VAR-5 PIC S9(9)V99 VALUE ZERO.                             00001560
+       01 WS-VAR-6 PIC S9(9)V99 VALUE ZERO.                             00001570
+       01 WS-VAR-REM PIC S9(9)V99 VALUE ZERO.                           00001580
+       01 WS-SPLIT-CHECK-TOTAL PIC S9(9)V99 VALUE ZERO.                 00001590
+       01 WS-SPLIT-RECON-SW PIC X VALUE 'Y'.                            00001600
+           88 WS-SPLIT-RECONCILED VALUE 'Y'.                            00001610
+       01 WS-VAR-3 PIC 9 VALUE 9.                                       00001620
+       01 WS-VAR-1-VALID-SW PIC X VALUE 'Y'.                            00001630
+           88 WS-VAR-1-VALID VALUE 'Y'.                                 00001640
+CHGTAG 01 WS-TEST-VAR PIC X VALUE 'T'.                                  00001650
+           88 WS-TEST-VAR-NEW VALUE 'N'.                                00001660
+           88 WS-TEST-VAR-CHANGED VALUE 'C'.                            00001670
+           88 WS-TEST-VAR-UNCHANGED VALUE 'U'.                          00001680
+       PROCEDURE DIVISION.                                              00001690
+       0000-MAIN-PARA.                                                  00001700
+            PERFORM 1200-OPEN-CKPT-PARA                                 00001710
+            IF WS-FIRST-EVER-RUN                                        00001720
+              OPEN OUTPUT AUDIT-FILE                                    00001730
+            ELSE                                                        00001740
+              OPEN EXTEND AUDIT-FILE                                    00001750
+            END-IF                                                      00001760
+            MOVE WS-AUDIT-STATUS TO WS-FILE-CHECK-STATUS                00001770
+            MOVE 'AUDIT-FILE OPEN' TO WS-FILE-CHECK-NAME                00001780
+            PERFORM 9990-CHECK-FILE-STATUS-PARA                         00001790
+            IF WS-FIRST-EVER-RUN                                        00001800
+              OPEN OUTPUT OVERFLOW-FILE                                 00001810
+            ELSE                                                        00001820
+              OPEN EXTEND OVERFLOW-FILE                                 00001830
+            END-IF                                                      00001840
+            MOVE WS-OVFLOW-STATUS TO WS-FILE-CHECK-STATUS               00001850
+            MOVE 'OVERFLOW-FILE OPEN' TO WS-FILE-CHECK-NAME             00001860
+            PERFORM 9990-CHECK-FILE-STATUS-PARA                         00001870
+            MOVE SPACES TO AUD-CHANGE-FLAG                              00001880
+            MOVE '123456789' TO WS-VAR-1                                00001890
+            PERFORM 1000-VALIDATE-WS-VAR-1-PARA                         00001900
+            IF WS-VAR-1-VALID                                           00001910
+              MOVE WS-VAR-1 TO AUD-BEFORE-VALUE                         00001920
+              MOVE WS-VAR-1 TO WS-VAR-2                                 00001930
+              MOVE 'WS-VAR-2' TO AUD-FIELD-NAME                         00001940
+              MOVE 'MOVE' TO AUD-OPERATION                              00001950
+              MOVE WS-VAR-2 TO WS-AUD-AMOUNT-EDIT                       00001960
+              MOVE WS-AUD-AMOUNT-EDIT TO AUD-AFTER-VALUE                00001970
+              PERFORM 1950-WRITE-AUDIT-PARA                             00001980
+            END-IF                                                      00001990
+            MOVE 'LITERAL 12345' TO AUD-BEFORE-VALUE                    00002000
+            MOVE 12345    TO WS-VAR-2                                   00002010
+            MOVE 'WS-VAR-2' TO AUD-FIELD-NAME                           00002020
+            MOVE 'MOVE' TO AUD-OPERATION                                00002030
+            MOVE WS-VAR-2 TO WS-AUD-AMOUNT-EDIT                         00002040
+            MOVE WS-AUD-AMOUNT-EDIT TO AUD-AFTER-VALUE                  00002050
+            PERFORM 1950-WRITE-AUDIT-PARA                               00002060
+            MOVE '12345'  TO WS-VAR-1                                   00002070
+            PERFORM 1000-VALIDATE-WS-VAR-1-PARA                         00002080
+            IF WS-VAR-1-VALID                                           00002090
+              MOVE WS-VAR-R TO AUD-BEFORE-VALUE                         00002100
+              MOVE WS-VAR-R TO WS-VAR-2                                 00002110
+              MOVE 'WS-VAR-2' TO AUD-FIELD-NAME                         00002120
+              MOVE 'MOVE' TO AUD-OPERATION                              00002130
+              MOVE WS-VAR-2 TO WS-AUD-AMOUNT-EDIT                       00002140
+              MOVE WS-AUD-AMOUNT-EDIT TO AUD-AFTER-VALUE                00002150
+              PERFORM 1950-WRITE-AUDIT-PARA                             00002160
+              DISPLAY 'WS-VAR-2(1):' WS-VAR-2(1:1)                      00002170
+              DISPLAY 'WS-VAR-2(2):' WS-VAR-2(2:1)                      00002180
+              DISPLAY 'WS-VAR-2(3):' WS-VAR-2(3:1)                      00002190
+              DISPLAY 'WS-VAR-2(4):' WS-VAR-2(4:1)                      00002200
+              DISPLAY 'WS-VAR-2(5):' WS-VAR-2(5:1)                      00002210
+              DISPLAY 'WS-VAR-2(6):' WS-VAR-2(6:1)                      00002220
+              DISPLAY 'WS-VAR-2(7):' WS-VAR-2(7:1)                      00002230
+              DISPLAY 'WS-VAR-2(8):' WS-VAR-2(8:1)                      00002240
+              DISPLAY 'WS-VAR-2(9):' WS-VAR-2(9:1)                      00002250
+              IF WS-VAR-2(6:1) IS NOT ZERO                              00002260
+                DISPLAY 'WS-VAR-2(6:1) IS NOT ZERO '                    00002270
+              END-IF                                                    00002280
+              IF WS-VAR-2(7:1) IS NOT ZERO                              00002290
+                DISPLAY 'WS-VAR-2(7:1) IS NOT ZERO '                    00002300
+              END-IF                                                    00002310
+              IF WS-VAR-2(8:1) IS NOT ZERO                              00002320
+                DISPLAY 'WS-VAR-2(8:1) IS NOT ZERO '                    00002330
+              END-IF                                                    00002340
+              IF WS-VAR-2(9:1) IS NOT ZERO                              00002350
+                DISPLAY 'WS-VAR-2(9:1) IS NOT ZERO '                    00002360
+              END-IF                                                    00002370
+              MOVE WS-VAR-2 TO WS-AUD-AMOUNT-EDIT                       00002380
+              MOVE WS-AUD-AMOUNT-EDIT TO AUD-BEFORE-VALUE               00002390
+              PERFORM 2000-SPLIT-WS-VAR-2-PARA                          00002400
+              MOVE 'WS-VAR-4' TO AUD-FIELD-NAME                         00002410
+              MOVE 'DIVIDE' TO AUD-OPERATION                            00002420
+              MOVE WS-VAR-4 TO WS-AUD-AMOUNT-EDIT                       00002430
+              MOVE WS-AUD-AMOUNT-EDIT TO AUD-AFTER-VALUE                00002440
+              PERFORM 1950-WRITE-AUDIT-PARA                             00002450
+              MOVE WS-VAR-2 TO WS-AUD-AMOUNT-EDIT                       00002460
+              MOVE WS-AUD-AMOUNT-EDIT TO AUD-BEFORE-VALUE               00002470
+              COMPUTE WS-VAR-2-INT = WS-VAR-2                           00002480
+              MOVE WS-VAR-2-INT TO WS-VAR-1                             00002490
+              MOVE 'WS-VAR-1' TO AUD-FIELD-NAME                         00002500
+              MOVE 'MOVE' TO AUD-OPERATION                              00002510
+              MOVE WS-VAR-1 TO AUD-AFTER-VALUE                          00002520
+              PERFORM 1950-WRITE-AUDIT-PARA                             00002530
+            END-IF                                                      00002540
+            PERFORM 3000-CONVERT-AMOUNTS-PARA                           00002550
+            MOVE SPACES TO AUD-CHANGE-FLAG                              00002560
+            MOVE ZERO TO WS-VAR-6                                       00002570
+            MOVE WS-VAR-6 TO WS-AUD-AMOUNT-EDIT                         00002580
+            MOVE WS-AUD-AMOUNT-EDIT TO AUD-BEFORE-VALUE                 00002590
+            ADD 123456 TO WS-VAR-6                                      00002600
+            MOVE 'WS-VAR-6' TO AUD-FIELD-NAME                           00002610
+            MOVE 'ADD' TO AUD-OPERATION                                 00002620
+            MOVE WS-VAR-6 TO WS-AUD-AMOUNT-EDIT                         00002630
+            MOVE WS-AUD-AMOUNT-EDIT TO AUD-AFTER-VALUE                  00002640
+            PERFORM 1950-WRITE-AUDIT-PARA                               00002650
+            MOVE WS-VAR-3 TO AUD-BEFORE-VALUE                           00002660
+            ADD 3 TO WS-VAR-3                                           00002670
+                ON SIZE ERROR                                           00002680
+                    MOVE 'WS-VAR-3' TO OVF-FIELD-NAME                   00002690
+                    MOVE '3' TO OVF-ATTEMPTED-VALUE                     00002700
+                    MOVE 'ADD 3 TO WS-VAR-3' TO OVF-CONTEXT             00002710
+                    PERFORM 4000-WRITE-OVERFLOW-PARA                    00002720
+                NOT ON SIZE ERROR                                       00002730
+                    MOVE 'WS-VAR-3' TO AUD-FIELD-NAME                   00002740
+                    MOVE 'ADD' TO AUD-OPERATION                         00002750
+                    MOVE WS-VAR-3 TO AUD-AFTER-VALUE                    00002760
+                    PERFORM 1950-WRITE-AUDIT-PARA                       00002770
+            END-ADD                                                     00002780
+            MOVE WS-VAR-3 TO AUD-BEFORE-VALUE                           00002790
+            MOVE ZERO TO WS-VAR-3                                       00002800
+            MOVE 'WS-VAR-3' TO AUD-FIELD-NAME                           00002810
+            MOVE 'MOVE' TO AUD-OPERATION                                00002820
+            MOVE WS-VAR-3 TO AUD-AFTER-VALUE                            00002830
+            PERFORM 1950-WRITE-AUDIT-PARA                               00002840
+            MOVE WS-VAR-3 TO AUD-BEFORE-VALUE                           00002850
+            ADD 10 TO WS-VAR-3                                          00002860
+                ON SIZE ERROR                                           00002870
+                    MOVE 'WS-VAR-3' TO OVF-FIELD-NAME                   00002880
+                    MOVE '10' TO OVF-ATTEMPTED-VALUE                    00002890
+                    MOVE 'ADD 10 TO WS-VAR-3' TO OVF-CONTEXT            00002900
+                    PERFORM 4000-WRITE-OVERFLOW-PARA                    00002910
+                NOT ON SIZE ERROR                                       00002920
+                    MOVE 'WS-VAR-3' TO AUD-FIELD-NAME                   00002930
+                    MOVE 'ADD' TO AUD-OPERATION                         00002940
+                    MOVE WS-VAR-3 TO AUD-AFTER-VALUE                    00002950
+                    PERFORM 1950-WRITE-AUDIT-PARA                       00002960
+            END-ADD                                                     00002970
+            PERFORM 5000-WRITE-SUMMARY-PARA                             00002980
+            CLOSE AUDIT-FILE                                            00002990
+            CLOSE OVERFLOW-FILE.                                        00003000
+            STOP RUN.                                                   00003010
+                                                                        00003020
+       1000-VALIDATE-WS-VAR-1-PARA.                                     00003030
+            IF WS-VAR-1 IS NUMERIC                                      00003040
+              MOVE 'Y' TO WS-VAR-1-VALID-SW                             00003050
+            ELSE                                                        00003060
+              MOVE 'N' TO WS-VAR-1-VALID-SW                             00003070
+              PERFORM 1100-REJECT-WS-VAR-1-PARA                         00003080
+            END-IF.                                                     00003090
+                                                                        00003100
+       1100-REJECT-WS-VAR-1-PARA.                                       00003110
+            DISPLAY 'REJECT: WS-VAR-1 NOT NUMERIC - VALUE=' WS-VAR-1.   00003120
+                                                                        00003130
+       1200-OPEN-CKPT-PARA.                                             00003140
+            OPEN I-O CKPT-FILE                                          00003150
+            IF WS-CKPT-STATUS = '35'                                    00003160
+              PERFORM 1250-INIT-CKPT-RECORD-PARA                        00003170
+            END-IF                                                      00003180
+            MOVE WS-CKPT-STATUS TO WS-FILE-CHECK-STATUS                 00003190
+            MOVE 'CKPT-FILE OPEN' TO WS-FILE-CHECK-NAME                 00003200
+            PERFORM 9990-CHECK-FILE-STATUS-PARA                         00003210
+            READ CKPT-FILE                                              00003220
+                AT END                                                  00003230
+                    PERFORM 1250-INIT-CKPT-RECORD-PARA                  00003240
+                    READ CKPT-FILE                                      00003250
+            END-READ                                                    00003260
+            IF CKPT-STATUS = 'R'                                        00003270
+              MOVE 'Y' TO WS-RESTART-SW                                 00003280
+              MOVE CKPT-LAST-COUNT TO WS-CKPT-COUNT                     00003290
+              MOVE CKPT-RECORDS-GOOD TO WS-RECORDS-GOOD                 00003300
+              MOVE CKPT-RECORDS-REJECTED TO WS-RECORDS-REJECTED         00003310
+              MOVE CKPT-AMOUNT-TOTAL TO WS-AMOUNT-RUNNING-TOTAL         00003320
+            ELSE                                                        00003330
+              MOVE 'N' TO WS-RESTART-SW                                 00003340
+              MOVE ZERO TO WS-CKPT-COUNT                                00003350
+              MOVE ZERO TO CKPT-LAST-COUNT                              00003360
+              MOVE ZERO TO CKPT-RECORDS-GOOD                            00003370
+              MOVE ZERO TO CKPT-RECORDS-REJECTED                        00003380
+              MOVE ZERO TO CKPT-AMOUNT-TOTAL                            00003390
+            END-IF                                                      00003400
+            MOVE 'R' TO CKPT-STATUS                                     00003410
+            REWRITE CKPT-RECORD                                         00003420
+            MOVE WS-CKPT-STATUS TO WS-FILE-CHECK-STATUS                 00003430
+            MOVE 'CKPT-RECORD REWRITE' TO WS-FILE-CHECK-NAME            00003440
+            PERFORM 9990-CHECK-FILE-STATUS-PARA.                        00003450
+                                                                        00003460
+       1250-INIT-CKPT-RECORD-PARA.                                      00003470
+      *    SHARED FIRST-EVER-RUN SELF-HEAL: HANDLES BOTH THE VSAM-STYLE 00003480
+      *    '35' (FILE NOT FOUND) STATUS AND THE CASE PGM1JOB.JCL'S      00003490
+      *    STEP010 ACTUALLY PRODUCES - CKPTFILE PRE-ALLOCATED BUT EMPTY,00003500
+      *    SO OPEN I-O SUCCEEDS BUT THE FIRST READ HITS END OF FILE.    00003510
+            MOVE 'Y' TO WS-FIRST-RUN-SW                                 00003520
+            OPEN OUTPUT CKPT-FILE                                       00003530
+            MOVE ZERO TO CKPT-LAST-COUNT                                00003540
+            MOVE 'N' TO CKPT-STATUS                                     00003550
+            MOVE ZERO TO CKPT-RECORDS-GOOD                              00003560
+            MOVE ZERO TO CKPT-RECORDS-REJECTED                          00003570
+            MOVE ZERO TO CKPT-AMOUNT-TOTAL                              00003580
+            WRITE CKPT-RECORD                                           00003590
+            CLOSE CKPT-FILE                                             00003600
+            OPEN I-O CKPT-FILE.                                         00003610
+                                                                        00003620
+       1300-OPEN-PRIOR-PARA.                                            00003630
+      *    PRIOREXT IS A VSAM KSDS, ALLOCATED ONE TIME BY PGM1SETUP.JCL 00003640
+      *    (IDCAMS DEFINE CLUSTER) BEFORE THIS JOB IS EVER SCHEDULED.   00003650
+      *    UNLIKE CKPT-FILE'S SEQUENTIAL DATASET, A COBOL OPEN CANNOT   00003660
+      *    CREATE A VSAM CLUSTER ON THE FLY, SO THERE IS NO SELF-HEAL   00003670
+      *    FALLBACK HERE - IF THE OPEN FAILS, THAT MEANS THE ONE-TIME   00003680
+      *    SETUP WAS NEVER RUN (OR THE CLUSTER WAS REMOVED) AND         00003690
+      *    OPERATIONS NEEDS TO KNOW, NOT HAVE PGM1 RETRY A NO-OP.       00003700
+            OPEN I-O PRIOR-FILE                                         00003710
+            MOVE WS-PRIOR-STATUS TO WS-FILE-CHECK-STATUS                00003720
+            MOVE 'PRIOR-FILE OPEN' TO WS-FILE-CHECK-NAME                00003730
+            PERFORM 9990-CHECK-FILE-STATUS-PARA.                        00003740
+                                                                        00003750
+       1900-GET-TIMESTAMP-PARA.                                         00003760
+            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.                 00003770
+                                                                        00003780
+       1950-WRITE-AUDIT-PARA.                                           00003790
+            PERFORM 1900-GET-TIMESTAMP-PARA                             00003800
+            MOVE WS-TIMESTAMP TO AUD-TIMESTAMP                          00003810
+            WRITE AUD-RECORD                                            00003820
+            MOVE WS-AUDIT-STATUS TO WS-FILE-CHECK-STATUS                00003830
+            MOVE 'AUD-RECORD WRITE' TO WS-FILE-CHECK-NAME               00003840
+            PERFORM 9990-CHECK-FILE-STATUS-PARA.                        00003850
+                                                                        00003860
+       2000-SPLIT-WS-VAR-2-PARA.                                        00003870
+      *    DUAL-POSTING SPLIT OF WS-VAR-2: SIDE 1 IS THE TRUNCATED      00003880
+      *    HALF, SIDE 2 GETS THE REMAINDER SO THE TWO SIDES ALWAYS      00003890
+      *    SUM BACK TO THE ORIGINAL AMOUNT (NO LOST CENT ON ODD         00003900
+      *    VALUES). RECONCILED BEFORE ANYTHING IS WRITTEN OUT.          00003910
+            DIVIDE WS-VAR-2 BY 2 GIVING WS-VAR-4 REMAINDER WS-VAR-REM   00003920
+            ADD WS-VAR-4 WS-VAR-REM GIVING WS-VAR-5                     00003930
+            ADD WS-VAR-4 WS-VAR-5 GIVING WS-SPLIT-CHECK-TOTAL           00003940
+            IF WS-SPLIT-CHECK-TOTAL = WS-VAR-2                          00003950
+              MOVE 'Y' TO WS-SPLIT-RECON-SW                             00003960
+            ELSE                                                        00003970
+              MOVE 'N' TO WS-SPLIT-RECON-SW                             00003980
+              DISPLAY 'SPLIT RECONCILIATION FAILED FOR WS-VAR-2:'       00003990
+                  WS-VAR-2                                              00004000
+            END-IF.                                                     00004010
+                                                                        00004020
+       3000-CONVERT-AMOUNTS-PARA.                                       00004030
+            OPEN INPUT TRANS-FILE                                       00004040
+            MOVE WS-TRANS-STATUS TO WS-FILE-CHECK-STATUS                00004050
+            MOVE 'TRANS-FILE OPEN' TO WS-FILE-CHECK-NAME                00004060
+            PERFORM 9990-CHECK-FILE-STATUS-PARA                         00004070
+            IF WS-FIRST-EVER-RUN                                        00004080
+              OPEN OUTPUT REJECT-FILE                                   00004090
+              OPEN OUTPUT EXTRACT-FILE                                  00004100
+            ELSE                                                        00004110
+              OPEN EXTEND REJECT-FILE                                   00004120
+              OPEN EXTEND EXTRACT-FILE                                  00004130
+            END-IF                                                      00004140
+            MOVE WS-REJECT-STATUS TO WS-FILE-CHECK-STATUS               00004150
+            MOVE 'REJECT-FILE OPEN' TO WS-FILE-CHECK-NAME               00004160
+            PERFORM 9990-CHECK-FILE-STATUS-PARA                         00004170
+            MOVE WS-EXTRACT-STATUS TO WS-FILE-CHECK-STATUS              00004180
+            MOVE 'EXTRACT-FILE OPEN' TO WS-FILE-CHECK-NAME              00004190
+            PERFORM 9990-CHECK-FILE-STATUS-PARA                         00004200
+            PERFORM 1300-OPEN-PRIOR-PARA                                00004210
+            READ TRANS-FILE                                             00004220
+                AT END MOVE 'Y' TO WS-EOF-TRANS-SW                      00004230
+            END-READ                                                    00004240
+            IF WS-RESTART-RUN                                           00004250
+              PERFORM 3200-SKIP-PROCESSED-PARA                          00004260
+            END-IF                                                      00004270
+            PERFORM UNTIL WS-EOF-TRANS                                  00004280
+              IF FUNCTION TEST-NUMVAL-C(TR-AMOUNT-STR) = 0              00004290
+                MOVE TR-AMOUNT-STR TO AUD-BEFORE-VALUE                  00004300
+                COMPUTE WS-VAR-2 ROUNDED =                              00004310
+                    FUNCTION NUMVAL-C(TR-AMOUNT-STR)                    00004320
+                PERFORM 3450-DETERMINE-CHANGE-FLAG-PARA                 00004330
+                MOVE 'WS-VAR-2' TO AUD-FIELD-NAME                       00004340
+                MOVE 'COMPUTE' TO AUD-OPERATION                         00004350
+                MOVE WS-VAR-2 TO WS-AUD-AMOUNT-EDIT                     00004360
+                MOVE WS-AUD-AMOUNT-EDIT TO AUD-AFTER-VALUE              00004370
+                MOVE WS-TEST-VAR TO AUD-CHANGE-FLAG                     00004380
+                PERFORM 1950-WRITE-AUDIT-PARA                           00004390
+                MOVE WS-VAR-2 TO WS-AUD-AMOUNT-EDIT                     00004400
+                MOVE WS-AUD-AMOUNT-EDIT TO AUD-BEFORE-VALUE             00004410
+                PERFORM 2000-SPLIT-WS-VAR-2-PARA                        00004420
+                MOVE 'WS-VAR-4' TO AUD-FIELD-NAME                       00004430
+                MOVE 'DIVIDE' TO AUD-OPERATION                          00004440
+                MOVE WS-VAR-4 TO WS-AUD-AMOUNT-EDIT                     00004450
+                MOVE WS-AUD-AMOUNT-EDIT TO AUD-AFTER-VALUE              00004460
+                MOVE WS-TEST-VAR TO AUD-CHANGE-FLAG                     00004470
+                PERFORM 1950-WRITE-AUDIT-PARA                           00004480
+                IF WS-SPLIT-RECONCILED                                  00004490
+                  ADD 1 TO WS-RECORDS-GOOD                              00004500
+                  ADD WS-VAR-2 TO WS-AMOUNT-RUNNING-TOTAL               00004510
+                  PERFORM 3400-WRITE-EXTRACT-PARA                       00004520
+                END-IF                                                  00004530
+              ELSE                                                      00004540
+                PERFORM 3100-REJECT-AMOUNT-PARA                         00004550
+              END-IF                                                    00004560
+              ADD 1 TO WS-RECORDS-READ                                  00004570
+              PERFORM 3300-CHECKPOINT-PARA                              00004580
+              READ TRANS-FILE                                           00004590
+                  AT END MOVE 'Y' TO WS-EOF-TRANS-SW                    00004600
+              END-READ                                                  00004610
+            END-PERFORM                                                 00004620
+            MOVE 'C' TO CKPT-STATUS                                     00004630
+            MOVE WS-RECORDS-READ TO CKPT-LAST-COUNT                     00004640
+            MOVE WS-RECORDS-GOOD TO CKPT-RECORDS-GOOD                   00004650
+            MOVE WS-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED           00004660
+            MOVE WS-AMOUNT-RUNNING-TOTAL TO CKPT-AMOUNT-TOTAL           00004670
+            REWRITE CKPT-RECORD                                         00004680
+            MOVE WS-CKPT-STATUS TO WS-FILE-CHECK-STATUS                 00004690
+            MOVE 'CKPT-RECORD REWRITE' TO WS-FILE-CHECK-NAME            00004700
+            PERFORM 9990-CHECK-FILE-STATUS-PARA                         00004710
+            CLOSE CKPT-FILE                                             00004720
+            CLOSE PRIOR-FILE                                            00004730
+            CLOSE TRANS-FILE                                            00004740
+            CLOSE REJECT-FILE                                           00004750
+            CLOSE EXTRACT-FILE.                                         00004760
+                                                                        00004770
+       3100-REJECT-AMOUNT-PARA.                                         00004780
+            MOVE TR-AMOUNT-STR TO REJ-ORIGINAL-STRING                   00004790
+            MOVE 'R002' TO REJ-REASON-CODE                              00004800
+            MOVE 'AMOUNT NOT NUMVAL-C PARSEABLE' TO REJ-REASON-TEXT     00004810
+            WRITE REJ-RECORD                                            00004820
+            MOVE WS-REJECT-STATUS TO WS-FILE-CHECK-STATUS               00004830
+            MOVE 'REJ-RECORD WRITE' TO WS-FILE-CHECK-NAME               00004840
+            PERFORM 9990-CHECK-FILE-STATUS-PARA                         00004850
+            ADD 1 TO WS-RECORDS-REJECTED.                               00004860
+                                                                        00004870
+       3200-SKIP-PROCESSED-PARA.                                        00004880
+            PERFORM UNTIL WS-RECORDS-READ = WS-CKPT-COUNT               00004890
+                       OR WS-EOF-TRANS                                  00004900
+              ADD 1 TO WS-RECORDS-READ                                  00004910
+              READ TRANS-FILE                                           00004920
+                  AT END MOVE 'Y' TO WS-EOF-TRANS-SW                    00004930
+              END-READ                                                  00004940
+            END-PERFORM.                                                00004950
+                                                                        00004960
+       3300-CHECKPOINT-PARA.                                            00004970
+      *    REWRITTEN EVERY RECORD, NOT BATCHED, SO A RESTART'S          00004980
+      *    3200-SKIP-PROCESSED-PARA NEVER HAS TO RE-PROCESS (AND        00004990
+      *    RE-WRITE) A RECORD THAT WAS ALREADY DURABLY WRITTEN TO       00005000
+      *    AUDIT-FILE/EXTRACT-FILE/REJECT-FILE/PRIOR-FILE BEFORE AN     00005010
+      *    ABEND.                                                       00005020
+            MOVE WS-RECORDS-READ TO CKPT-LAST-COUNT                     00005030
+            MOVE WS-RECORDS-GOOD TO CKPT-RECORDS-GOOD                   00005040
+            MOVE WS-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED           00005050
+            MOVE WS-AMOUNT-RUNNING-TOTAL TO CKPT-AMOUNT-TOTAL           00005060
+            REWRITE CKPT-RECORD                                         00005070
+            MOVE WS-CKPT-STATUS TO WS-FILE-CHECK-STATUS                 00005080
+            MOVE 'CKPT-RECORD REWRITE' TO WS-FILE-CHECK-NAME            00005090
+            PERFORM 9990-CHECK-FILE-STATUS-PARA.                        00005100
+                                                                        00005110
+       3400-WRITE-EXTRACT-PARA.                                         00005120
+            PERFORM 1900-GET-TIMESTAMP-PARA                             00005130
+            MOVE WS-VAR-2 TO EXT-AMOUNT                                 00005140
+            MOVE WS-VAR-4 TO EXT-AMOUNT-SIDE-1                          00005150
+            MOVE WS-VAR-5 TO EXT-AMOUNT-SIDE-2                          00005160
+            MOVE WS-TIMESTAMP(1:8) TO EXT-RUN-DATE                      00005170
+            MOVE WS-TEST-VAR TO EXT-CHANGE-FLAG                         00005180
+            WRITE EXT-RECORD                                            00005190
+            MOVE WS-EXTRACT-STATUS TO WS-FILE-CHECK-STATUS              00005200
+            MOVE 'EXT-RECORD WRITE' TO WS-FILE-CHECK-NAME               00005210
+            PERFORM 9990-CHECK-FILE-STATUS-PARA.                        00005220
+                                                                        00005230
+       3450-DETERMINE-CHANGE-FLAG-PARA.                                 00005240
+      *    NEW/CHANGED/UNCHANGED FLAG FOR THIS TRANSACTION, DRIVEN BY   00005250
+      *    COMPARING THE CONVERTED AMOUNT AGAINST PRIOR-FILE (LAST      00005260
+      *    RUN'S EXTRACT, KEYED BY TRANSACTION SEQUENCE NUMBER). THE    00005270
+      *    PRIOR RECORD IS THEN (RE)WRITTEN WITH THIS RUN'S AMOUNT SO   00005280
+      *    THE NEXT RUN HAS SOMETHING TO COMPARE AGAINST IN TURN.       00005290
+            COMPUTE WS-CURRENT-SEQ-NO = WS-RECORDS-READ + 1             00005300
+            MOVE WS-CURRENT-SEQ-NO TO PRIOR-SEQ-NO                      00005310
+            READ PRIOR-FILE                                             00005320
+                INVALID KEY                                             00005330
+                    SET WS-TEST-VAR-NEW TO TRUE                         00005340
+                    MOVE WS-VAR-2 TO PRIOR-AMOUNT                       00005350
+                    WRITE PRIOR-RECORD                                  00005360
+                NOT INVALID KEY                                         00005370
+                    IF PRIOR-AMOUNT = WS-VAR-2                          00005380
+                      SET WS-TEST-VAR-UNCHANGED TO TRUE                 00005390
+                    ELSE                                                00005400
+                      SET WS-TEST-VAR-CHANGED TO TRUE                   00005410
+                    END-IF                                              00005420
+                    MOVE WS-VAR-2 TO PRIOR-AMOUNT                       00005430
+                    REWRITE PRIOR-RECORD                                00005440
+            END-READ.                                                   00005450
+                                                                        00005460
+       4000-WRITE-OVERFLOW-PARA.                                        00005470
+            PERFORM 1900-GET-TIMESTAMP-PARA                             00005480
+            MOVE WS-TIMESTAMP TO OVF-TIMESTAMP                          00005490
+            WRITE OVF-RECORD                                            00005500
+            MOVE WS-OVFLOW-STATUS TO WS-FILE-CHECK-STATUS               00005510
+            MOVE 'OVF-RECORD WRITE' TO WS-FILE-CHECK-NAME               00005520
+            PERFORM 9990-CHECK-FILE-STATUS-PARA.                        00005530
+                                                                        00005540
+       5000-WRITE-SUMMARY-PARA.                                         00005550
+            OPEN OUTPUT SUMMARY-FILE                                    00005560
+            MOVE WS-SUMMARY-STATUS TO WS-FILE-CHECK-STATUS              00005570
+            MOVE 'SUMMARY-FILE OPEN' TO WS-FILE-CHECK-NAME              00005580
+            PERFORM 9990-CHECK-FILE-STATUS-PARA                         00005590
+            MOVE 'RECORDS READ' TO WS-SUM-LABEL                         00005600
+            MOVE WS-RECORDS-READ TO WS-SUM-VALUE                        00005610
+            MOVE WS-SUMMARY-LINE TO SUM-RECORD                          00005620
+            WRITE SUM-RECORD                                            00005630
+            MOVE 'RECORDS CONVERTED' TO WS-SUM-LABEL                    00005640
+            MOVE WS-RECORDS-GOOD TO WS-SUM-VALUE                        00005650
+            MOVE WS-SUMMARY-LINE TO SUM-RECORD                          00005660
+            WRITE SUM-RECORD                                            00005670
+            MOVE 'RECORDS REJECTED' TO WS-SUM-LABEL                     00005680
+            MOVE WS-RECORDS-REJECTED TO WS-SUM-VALUE                    00005690
+            MOVE WS-SUMMARY-LINE TO SUM-RECORD                          00005700
+            WRITE SUM-RECORD                                            00005710
+            MOVE 'TOTAL AMOUNT CONVERTED' TO WS-SUM-LABEL               00005720
+            MOVE WS-AMOUNT-RUNNING-TOTAL TO WS-SUM-VALUE-AMT            00005730
+            MOVE WS-SUMMARY-LINE-AMT TO SUM-RECORD                      00005740
+            WRITE SUM-RECORD                                            00005750
+            MOVE WS-SUMMARY-STATUS TO WS-FILE-CHECK-STATUS              00005760
+            MOVE 'SUM-RECORD WRITE' TO WS-FILE-CHECK-NAME               00005770
+            PERFORM 9990-CHECK-FILE-STATUS-PARA                         00005780
+            CLOSE SUMMARY-FILE.                                         00005790
+                                                                        00005800
+       9990-CHECK-FILE-STATUS-PARA.                                     00005810
+            IF WS-FILE-CHECK-STATUS NOT = '00'                          00005820
+              DISPLAY 'PGM1 ABEND: ' WS-FILE-CHECK-NAME                 00005830
+                  ' FAILED - STATUS=' WS-FILE-CHECK-STATUS              00005840
+              MOVE 16 TO RETURN-CODE                                    00005850
+              STOP RUN                                                  00005860
+            END-IF.                                                     00005870
